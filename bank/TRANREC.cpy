@@ -0,0 +1,10 @@
+      *****************************************************************
+      * TRANLOG record layout, shared by bank.cob and the batch
+      * programs that read it (eodrecon, statement).
+      *****************************************************************
+       01 TRAN-RECORD.
+           05 TRAN-HOLDERID        PIC 9(10).
+           05 TRAN-ACCOUNT-TYPE    PIC X(01).
+           05 TRAN-TYPE            PIC X(12).
+           05 TRAN-AMOUNT          PIC 9(8)V99.
+           05 TRAN-TIMESTAMP       PIC 9(14).
