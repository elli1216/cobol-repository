@@ -3,40 +3,298 @@
        AUTHOR. Darl Floresca.
        DATE-WRITTEN.January 5, 2025.
 
-       ENVIRONMENT DIVISION. 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-08 - account number now looked up against ACCOUNT-MASTER
+      *              instead of a hardcoded CARDHOLDER record.
+      * 2026-08-08 - ACCOUNT-MASTER keyed by HOLDERID + ACCOUNT-TYPE so a
+      *              holder can carry a savings and a checking account;
+      *              added (T)ransfer option to move funds between them.
+      ******************************************************************
 
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-KEY OF ACCOUNT-RECORD
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANLOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "BATCHTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
        FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY ACCTREC.
+
+       FD  TRANLOG-FILE.
+       COPY TRANREC.
+
+       FD  TRANSACTION-FILE.
+       COPY BATCHTRAN.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-HOLDERID         PIC 9(10).
+           05 CKPT-COUNT            PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       01 CARDHOLDER.
-           02 HOLDERID PIC 9(10) VALUE 10000.
-           02 FULLNAME PIC A(255) VALUE "Darl Floresca". 
-           02 DATEOFBIRTH.
-               03 MONTH PIC 99.
-               03 DAYOFBIRTH PIC 99.
-               03 YEAROFBIRTH PIC 9(4).
-       01 CARDNUMBER.
-           02 CVV PIC 999.
-       01 SAVINGS  PIC 9(8)V99 VALUE 10000.
+       01 CARDNUMBER             PIC 9(10).
+       01 WS-ACCT-STATUS         PIC XX.
+       01 WS-TRANLOG-STATUS      PIC XX.
+       01 WS-TRANFILE-STATUS     PIC XX.
+       01 WS-CKPT-STATUS         PIC XX.
+       01 WS-CURRENT-TIMESTAMP   PIC 9(14).
+       01 WS-TRANLOG-TYPE        PIC X(12).
+       01 WS-TRANLOG-AMOUNT      PIC 9(8)V99.
+
+       01 WS-RUN-MODE            PIC X.
+           88 WS-BATCH-MODE        VALUE "B".
+
+       01 WS-BATCH-FLAGS.
+           05 WS-BATCH-EOF-FLAG     PIC X VALUE "N".
+               88 BATCH-EOF             VALUE "Y".
+           05 WS-RESUMING-FLAG      PIC X VALUE "N".
+               88 WS-RESUMING           VALUE "Y".
+
+       01 WS-BATCH-COUNT         PIC 9(8) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(8) VALUE 100.
+       01 WS-READ-COUNT          PIC 9(8) VALUE ZERO.
+       01 WS-SKIP-COUNT          PIC 9(8) VALUE ZERO.
+
+       01 WS-TODAY.
+           05 WS-TODAY-YEAR          PIC 9(4).
+           05 WS-TODAY-MONTH         PIC 99.
+           05 WS-TODAY-DAY           PIC 99.
+
+       01 WS-AGE                 PIC 99.
+       01 WS-MIN-AGE              PIC 99 VALUE 18.
+
+       01 CVV-ENTRY              PIC 999.
+       01 WS-CVV-TRIES           PIC 9 VALUE ZERO.
+       01 WS-CVV-MAX-TRIES       PIC 9 VALUE 3.
+       01 WS-CVV-FLAGS           PIC X VALUE "N".
+           88 WS-CVV-OK            VALUE "Y".
+
        01 WITHDRAW PIC 9(8)V99 VALUE ZEROS.
+       01 DEPOSIT  PIC 9(8)V99 VALUE ZEROS.
        01 TOTAL PIC 9(8)V99 VALUE ZEROS.
 
+       01 WS-TRAN-TYPE           PIC X.
+           88 WS-IS-WITHDRAWAL     VALUE "W".
+           88 WS-IS-DEPOSIT        VALUE "D".
+           88 WS-IS-TRANSFER       VALUE "T".
+
+       01 WS-TRANSFER-HOLDERID    PIC 9(10).
+       01 WS-TRANSFER-FROM-TYPE   PIC X.
+       01 WS-TRANSFER-TO-TYPE     PIC X.
+       01 WS-TRANSFER-AMOUNT      PIC 9(8)V99 VALUE ZEROS.
+       01 WS-SELECTED-ACCOUNT-TYPE PIC X.
+
+      *> holding area for the source account's record while the
+      *> destination side of a transfer is looked up and validated.
+       01 WS-SOURCE-ACCOUNT-REC.
+           05 WS-SRC-KEY.
+               10 WS-SRC-HOLDERID       PIC 9(10).
+               10 WS-SRC-ACCOUNT-TYPE   PIC X(01).
+           05 WS-SRC-FULLNAME           PIC A(255).
+           05 WS-SRC-DATEOFBIRTH.
+               10 WS-SRC-MONTH          PIC 99.
+               10 WS-SRC-DAYOFBIRTH     PIC 99.
+               10 WS-SRC-YEAROFBIRTH    PIC 9(4).
+           05 WS-SRC-CVV                PIC 999.
+           05 WS-SRC-SAVINGS            PIC 9(8)V99.
+           05 WS-SRC-OPENING-BALANCE    PIC 9(8)V99.
+           05 WS-SRC-MINIMUM-BALANCE    PIC 9(8)V99.
+
        *> display formatters
        01 Display-Savings  PIC ZZZ,ZZZ,ZZ9.99.
        01 Display-Withdraw PIC ZZZ,ZZZ,ZZ9.99.
+       01 Display-Deposit  PIC ZZZ,ZZZ,ZZ9.99.
        01 Display-Balance PIC ZZZ,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
            DISPLAY "WELCOME TO BANK"
-           DISPLAY "Input your credit card number: " WITH NO ADVANCING.
+
+           DISPLAY "Run mode ((I)nteractive/(B)atch), blank=I: "
+                   WITH NO ADVANCING
+           ACCEPT WS-RUN-MODE FROM SYSIN
+
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-ACCT-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open account master, status "
+                      WS-ACCT-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN EXTEND TRANLOG-FILE
+           IF WS-TRANLOG-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open transaction log, status "
+                      WS-TRANLOG-STATUS
+              CLOSE ACCOUNT-MASTER
+              STOP RUN
+           END-IF
+
+           IF WS-BATCH-MODE
+              PERFORM 5000-BATCH-MODE
+           ELSE
+              PERFORM 0010-INTERACTIVE-MODE
+           END-IF
+
+           CLOSE ACCOUNT-MASTER TRANLOG-FILE.
+           STOP RUN.
+
+       0010-INTERACTIVE-MODE.
+           DISPLAY "Input your account number: " WITH NO ADVANCING.
            ACCEPT CARDNUMBER.
-           DISPLAY "WELCOME ", FULLNAME
-           
-           MOVE SAVINGS TO DISPLAY-SAVINGS.
-           DISPLAY "Current Savings: ", DISPLAY-SAVINGS.
+           MOVE CARDNUMBER TO HOLDERID OF ACCOUNT-RECORD
+           MOVE "S" TO ACCOUNT-TYPE OF ACCOUNT-RECORD
+
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                  DISPLAY "Account not found."
+           END-READ.
+
+           IF WS-ACCT-STATUS NOT = "00"
+              CLOSE ACCOUNT-MASTER TRANLOG-FILE
+              STOP RUN
+           END-IF
+
+           DISPLAY "WELCOME ", FULLNAME OF ACCOUNT-RECORD
+
+           PERFORM 0050-VALIDATE-AGE
+
+           IF WS-AGE < WS-MIN-AGE
+              DISPLAY "Account holder does not meet minimum age "
+                      "requirement. Ending session."
+              CLOSE ACCOUNT-MASTER TRANLOG-FILE
+              STOP RUN
+           END-IF
+
+           PERFORM 0100-VALIDATE-CVV
+
+           IF NOT WS-CVV-OK
+              DISPLAY "Too many incorrect CVV attempts. Ending session."
+              CLOSE ACCOUNT-MASTER TRANLOG-FILE
+              STOP RUN
+           END-IF
+
+           DISPLAY "(W)ithdraw, (D)eposit, or (T)ransfer? "
+                   WITH NO ADVANCING.
+           ACCEPT WS-TRAN-TYPE.
+
+           IF WS-IS-TRANSFER
+              PERFORM 3000-TRANSFER
+           ELSE
+      *> same (S)avings/(C)hecking choice 3000-TRANSFER already
+      *> prompts with, so a direct withdraw/deposit can reach either
+      *> leg of the account instead of only ever hitting SAVINGS.
+              PERFORM 0060-SELECT-ACCOUNT-TYPE
+              IF WS-ACCT-STATUS NOT = "00"
+                 DISPLAY "Account not found."
+              ELSE
+                 IF NOT WS-CVV-OK
+                    DISPLAY "Too many incorrect CVV attempts. "
+                            "Ending session."
+                 ELSE
+                    MOVE SAVINGS TO DISPLAY-SAVINGS
+                    DISPLAY "Current Savings: ", DISPLAY-SAVINGS
+                    IF WS-IS-DEPOSIT
+                       PERFORM 2000-DEPOSIT
+                    ELSE
+                       PERFORM 1000-WITHDRAW
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       0060-SELECT-ACCOUNT-TYPE.
+           DISPLAY "(S)avings or (C)hecking account? "
+                   WITH NO ADVANCING.
+           ACCEPT WS-SELECTED-ACCOUNT-TYPE.
+
+           MOVE CARDNUMBER TO HOLDERID OF ACCOUNT-RECORD
+           IF WS-SELECTED-ACCOUNT-TYPE = "C"
+              MOVE "C" TO ACCOUNT-TYPE OF ACCOUNT-RECORD
+           ELSE
+              MOVE "S" TO ACCOUNT-TYPE OF ACCOUNT-RECORD
+           END-IF
+
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                  DISPLAY "Account not found."
+           END-READ
+
+      *> CVV/FULLNAME/DATEOFBIRTH are carried per HOLDERID+ACCOUNT-TYPE
+      *> now, so the CVV checked at login only covers the "S" record --
+      *> re-check it against whichever record this selection just read
+      *> before the teller can post against it.
+           IF WS-ACCT-STATUS = "00"
+              PERFORM 0110-REVALIDATE-CVV
+           END-IF.
+
+       0110-REVALIDATE-CVV.
+           MOVE "N" TO WS-CVV-FLAGS
+           MOVE ZERO TO WS-CVV-TRIES
+           PERFORM 0100-VALIDATE-CVV.
+
+       0050-VALIDATE-AGE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+           COMPUTE WS-AGE = WS-TODAY-YEAR -
+              YEAROFBIRTH OF ACCOUNT-RECORD
+
+           IF WS-TODAY-MONTH < MONTH OF ACCOUNT-RECORD
+              OR (WS-TODAY-MONTH = MONTH OF ACCOUNT-RECORD AND
+                  WS-TODAY-DAY < DAYOFBIRTH OF ACCOUNT-RECORD)
+              SUBTRACT 1 FROM WS-AGE
+           END-IF.
+
+       0100-VALIDATE-CVV.
+           PERFORM UNTIL WS-CVV-OK OR WS-CVV-TRIES NOT LESS THAN
+                 WS-CVV-MAX-TRIES
+              DISPLAY "Enter CVV: " WITH NO ADVANCING
+              ACCEPT CVV-ENTRY
+              ADD 1 TO WS-CVV-TRIES
+              IF CVV-ENTRY = CVV OF ACCOUNT-RECORD
+                 SET WS-CVV-OK TO TRUE
+              ELSE
+                 DISPLAY "Incorrect CVV."
+              END-IF
+           END-PERFORM.
+
+       1000-WITHDRAW.
            DISPLAY "Enter withdraw number: " WITH NO ADVANCING.
            ACCEPT WITHDRAW.
+
+           PERFORM UNTIL (SAVINGS - WITHDRAW) NOT < MINIMUM-BALANCE
+                    OF ACCOUNT-RECORD
+              IF WITHDRAW > SAVINGS
+                 DISPLAY "Insufficient funds. Current Savings: "
+                         DISPLAY-SAVINGS
+              ELSE
+                 DISPLAY
+                    "Withdrawal would drop below minimum balance."
+              END-IF
+              DISPLAY "Enter withdraw number: " WITH NO ADVANCING
+              ACCEPT WITHDRAW
+           END-PERFORM
+
            COMPUTE TOTAL = SAVINGS - WITHDRAW.
+           MOVE TOTAL TO SAVINGS OF ACCOUNT-RECORD
+           REWRITE ACCOUNT-RECORD
 
            MOVE TOTAL TO DISPLAY-BALANCE.
            DISPLAY "Balance remaining: ", DISPLAY-BALANCE.
@@ -44,4 +302,243 @@
            MOVE WITHDRAW TO DISPLAY-WITHDRAW.
            DISPLAY "Withdrawed ", DISPLAY-WITHDRAW.
 
-           STOP RUN.
+           MOVE "WITHDRAW" TO WS-TRANLOG-TYPE
+           MOVE WITHDRAW TO WS-TRANLOG-AMOUNT
+           PERFORM 9000-WRITE-TRANLOG.
+
+       2000-DEPOSIT.
+           DISPLAY "Enter deposit number: " WITH NO ADVANCING.
+           ACCEPT DEPOSIT.
+           COMPUTE TOTAL = SAVINGS + DEPOSIT.
+           MOVE TOTAL TO SAVINGS OF ACCOUNT-RECORD
+           REWRITE ACCOUNT-RECORD
+
+           MOVE TOTAL TO DISPLAY-BALANCE.
+           DISPLAY "Balance remaining: ", DISPLAY-BALANCE.
+
+           MOVE DEPOSIT TO DISPLAY-DEPOSIT.
+           DISPLAY "Deposited ", DISPLAY-DEPOSIT.
+
+           MOVE "DEPOSIT" TO WS-TRANLOG-TYPE
+           MOVE DEPOSIT TO WS-TRANLOG-AMOUNT
+           PERFORM 9000-WRITE-TRANLOG.
+
+       3000-TRANSFER.
+           MOVE HOLDERID OF ACCOUNT-RECORD TO WS-TRANSFER-HOLDERID
+
+           DISPLAY "Transfer from (S)avings or (C)hecking? "
+                   WITH NO ADVANCING.
+           ACCEPT WS-TRANSFER-FROM-TYPE.
+           IF WS-TRANSFER-FROM-TYPE = "C"
+              MOVE "S" TO WS-TRANSFER-TO-TYPE
+           ELSE
+              MOVE "S" TO WS-TRANSFER-FROM-TYPE
+              MOVE "C" TO WS-TRANSFER-TO-TYPE
+           END-IF
+
+           DISPLAY "Enter transfer amount: " WITH NO ADVANCING.
+           ACCEPT WS-TRANSFER-AMOUNT.
+
+           MOVE WS-TRANSFER-HOLDERID TO HOLDERID OF ACCOUNT-RECORD
+           MOVE WS-TRANSFER-FROM-TYPE TO ACCOUNT-TYPE OF ACCOUNT-RECORD
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                  DISPLAY "Source account not found."
+           END-READ
+
+      *> the source leg may not be the "S" record CVV was checked
+      *> against at login (see 0060-SELECT-ACCOUNT-TYPE) -- re-check
+      *> it here before any money moves off of it.
+           IF WS-ACCT-STATUS = "00"
+              PERFORM 0110-REVALIDATE-CVV
+           END-IF
+
+           IF WS-ACCT-STATUS NOT = "00"
+              DISPLAY "Transfer cancelled."
+           ELSE
+              IF NOT WS-CVV-OK
+                 DISPLAY "Too many incorrect CVV attempts. "
+                         "Transfer cancelled."
+              ELSE
+              IF (SAVINGS OF ACCOUNT-RECORD - WS-TRANSFER-AMOUNT)
+                 < MINIMUM-BALANCE OF ACCOUNT-RECORD
+                 DISPLAY
+                    "Transfer would drop source account below "
+                    "minimum balance. Transfer cancelled."
+              ELSE
+      *> hold the source record aside so the destination account can
+      *> be validated before the source is touched -- neither account
+      *> is written until both legs are known to be postable.
+                 MOVE ACCOUNT-RECORD TO WS-SOURCE-ACCOUNT-REC
+
+                 MOVE WS-TRANSFER-HOLDERID
+                    TO HOLDERID OF ACCOUNT-RECORD
+                 MOVE WS-TRANSFER-TO-TYPE
+                    TO ACCOUNT-TYPE OF ACCOUNT-RECORD
+                 READ ACCOUNT-MASTER
+                     INVALID KEY
+                        DISPLAY "Destination account not found."
+                 END-READ
+
+                 IF WS-ACCT-STATUS NOT = "00"
+                    DISPLAY "Transfer cancelled."
+                 ELSE
+                    COMPUTE SAVINGS OF ACCOUNT-RECORD =
+                       SAVINGS OF ACCOUNT-RECORD + WS-TRANSFER-AMOUNT
+                    REWRITE ACCOUNT-RECORD
+
+                    MOVE "TRANSFER-IN" TO WS-TRANLOG-TYPE
+                    MOVE WS-TRANSFER-AMOUNT TO WS-TRANLOG-AMOUNT
+                    PERFORM 9000-WRITE-TRANLOG
+
+                    MOVE SAVINGS OF ACCOUNT-RECORD TO DISPLAY-BALANCE
+                    DISPLAY "Transfer complete. Destination balance: "
+                            DISPLAY-BALANCE
+
+                    MOVE WS-SOURCE-ACCOUNT-REC TO ACCOUNT-RECORD
+                    COMPUTE SAVINGS OF ACCOUNT-RECORD =
+                       SAVINGS OF ACCOUNT-RECORD - WS-TRANSFER-AMOUNT
+                    REWRITE ACCOUNT-RECORD
+
+                    MOVE "TRANSFER-OUT" TO WS-TRANLOG-TYPE
+                    MOVE WS-TRANSFER-AMOUNT TO WS-TRANLOG-AMOUNT
+                    PERFORM 9000-WRITE-TRANLOG
+                 END-IF
+              END-IF
+           END-IF.
+
+       9000-WRITE-TRANLOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-TIMESTAMP
+           MOVE HOLDERID OF ACCOUNT-RECORD TO TRAN-HOLDERID
+           MOVE ACCOUNT-TYPE OF ACCOUNT-RECORD TO TRAN-ACCOUNT-TYPE
+           MOVE WS-TRANLOG-TYPE TO TRAN-TYPE
+           MOVE WS-TRANLOG-AMOUNT TO TRAN-AMOUNT
+           MOVE WS-CURRENT-TIMESTAMP TO TRAN-TIMESTAMP
+           WRITE TRAN-RECORD.
+
+       5000-BATCH-MODE.
+           PERFORM 5010-READ-CHECKPOINT
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANFILE-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open transaction file, status "
+                      WS-TRANFILE-STATUS
+           ELSE
+              IF WS-RESUMING
+                 DISPLAY "Resuming after " WS-SKIP-COUNT
+                         " transactions already processed."
+                 PERFORM 5110-SKIP-PROCESSED-TRANSACTIONS
+              END-IF
+
+              READ TRANSACTION-FILE
+                  AT END SET BATCH-EOF TO TRUE
+              END-READ
+
+              PERFORM UNTIL BATCH-EOF
+                 PERFORM 5100-POST-BATCH-TRANSACTION
+                 ADD 1 TO WS-BATCH-COUNT
+                 ADD 1 TO WS-READ-COUNT
+                 MOVE BT-HOLDERID TO CKPT-HOLDERID
+                 MOVE WS-READ-COUNT TO CKPT-COUNT
+                 IF FUNCTION MOD(WS-READ-COUNT
+                    WS-CHECKPOINT-INTERVAL) = 0
+                    PERFORM 5200-WRITE-CHECKPOINT
+                 END-IF
+
+                 READ TRANSACTION-FILE
+                     AT END SET BATCH-EOF TO TRUE
+                 END-READ
+              END-PERFORM
+
+      *> clean finish -- clear the checkpoint so the next run starts
+      *> fresh instead of skipping tomorrow's transactions as if they
+      *> were the tail of today's interrupted run.
+              MOVE ZERO TO CKPT-HOLDERID
+              MOVE ZERO TO CKPT-COUNT
+              PERFORM 5200-WRITE-CHECKPOINT
+              CLOSE TRANSACTION-FILE
+              DISPLAY "Batch run complete. Transactions posted: "
+                      WS-BATCH-COUNT
+           END-IF.
+
+       5010-READ-CHECKPOINT.
+           MOVE ZERO TO CKPT-HOLDERID
+           MOVE ZERO TO CKPT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                  AT END CONTINUE
+                  NOT AT END
+                     IF CKPT-COUNT > ZERO
+                        SET WS-RESUMING TO TRUE
+                        MOVE CKPT-COUNT TO WS-SKIP-COUNT
+                        MOVE CKPT-COUNT TO WS-READ-COUNT
+                     END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> advance past transactions already posted before the
+      *> checkpoint. Position-based (record count), not a value
+      *> comparison against BT-HOLDERID -- BATCHTRAN.DAT carries no
+      *> guarantee of ascending HOLDERID order, so a value compare
+      *> can both skip a never-posted transaction and repost one
+      *> that already went through.
+       5110-SKIP-PROCESSED-TRANSACTIONS.
+           PERFORM WS-SKIP-COUNT TIMES
+              READ TRANSACTION-FILE
+                  AT END SET BATCH-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+
+       5200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open checkpoint file, status "
+                      WS-CKPT-STATUS
+              STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to write checkpoint file, status "
+                      WS-CKPT-STATUS
+              STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       5100-POST-BATCH-TRANSACTION.
+           MOVE BT-HOLDERID TO HOLDERID OF ACCOUNT-RECORD
+           IF BT-ACCOUNT-TYPE = SPACE OR LOW-VALUE
+              MOVE "S" TO ACCOUNT-TYPE OF ACCOUNT-RECORD
+           ELSE
+              MOVE BT-ACCOUNT-TYPE TO ACCOUNT-TYPE OF ACCOUNT-RECORD
+           END-IF
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                  DISPLAY "Batch: account not found " BT-HOLDERID
+           END-READ
+
+           IF WS-ACCT-STATUS = "00"
+              EVALUATE BT-TRAN-TYPE
+                 WHEN "W"
+                    IF (SAVINGS OF ACCOUNT-RECORD - BT-AMOUNT) <
+                       MINIMUM-BALANCE OF ACCOUNT-RECORD
+                       DISPLAY "Batch: insufficient funds for "
+                               BT-HOLDERID
+                    ELSE
+                       COMPUTE SAVINGS OF ACCOUNT-RECORD =
+                          SAVINGS OF ACCOUNT-RECORD - BT-AMOUNT
+                       REWRITE ACCOUNT-RECORD
+                       MOVE "WITHDRAW" TO WS-TRANLOG-TYPE
+                       MOVE BT-AMOUNT TO WS-TRANLOG-AMOUNT
+                       PERFORM 9000-WRITE-TRANLOG
+                    END-IF
+                 WHEN "D"
+                    COMPUTE SAVINGS OF ACCOUNT-RECORD =
+                       SAVINGS OF ACCOUNT-RECORD + BT-AMOUNT
+                    REWRITE ACCOUNT-RECORD
+                    MOVE "DEPOSIT" TO WS-TRANLOG-TYPE
+                    MOVE BT-AMOUNT TO WS-TRANLOG-AMOUNT
+                    PERFORM 9000-WRITE-TRANLOG
+              END-EVALUATE
+           END-IF.
