@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. statement.
+       AUTHOR. Darl Floresca.
+
+      ******************************************************************
+      * Monthly statement report. For a given HOLDERID and YYYYMM, lists
+      * every TRANLOG line for that month (date, type, amount, running
+      * balance) with a header carrying FULLNAME/HOLDERID, finishing
+      * with the opening and closing balance for the month.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-KEY OF ACCOUNT-RECORD
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANLOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "STATEMENT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY ACCTREC.
+
+       FD  TRANLOG-FILE.
+       COPY TRANREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS            PIC XX.
+       01 WS-TRANLOG-STATUS         PIC XX.
+       01 WS-REPORT-STATUS          PIC XX.
+
+       01 WS-TRAN-EOF-FLAG          PIC X VALUE "N".
+           88 TRAN-EOF                  VALUE "Y".
+
+       01 WS-PARAM.
+           05 WS-PARAM-HOLDERID       PIC 9(10).
+           05 WS-PARAM-ACCOUNT-TYPE   PIC X(01).
+           05 WS-PARAM-YYYYMM         PIC 9(06).
+
+       01 WS-RUNNING-BALANCE        PIC 9(8)V99.
+       01 WS-OPENING-BALANCE        PIC 9(8)V99.
+       01 WS-CLOSING-BALANCE        PIC 9(8)V99.
+
+       01 WS-HEADER-LINE-1.
+           05 FILLER            PIC X(20) VALUE "MONTHLY STATEMENT: ".
+           05 HL-FULLNAME       PIC X(40).
+
+       01 WS-HEADER-LINE-2.
+           05 FILLER                 PIC X(10) VALUE "HOLDERID: ".
+           05 HL-HOLDERID             PIC 9(10).
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(06) VALUE "TYPE: ".
+           05 HL-ACCOUNT-TYPE         PIC X(01).
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(07) VALUE "PERIOD:".
+           05 HL-YYYYMM               PIC 9(06).
+
+       01 WS-DETAIL-LINE.
+           05 DL-DATE                 PIC 9(08).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DL-TYPE                 PIC X(10).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DL-AMOUNT                PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DL-RUNNING-BALANCE       PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-OPEN-CLOSE-LINE.
+           05 OC-LABEL                 PIC X(23).
+           05 OC-AMOUNT                PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-PARAM FROM SYSIN
+
+           OPEN INPUT ACCOUNT-MASTER
+           IF WS-ACCT-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open account master, status "
+                      WS-ACCT-STATUS
+              STOP RUN
+           END-IF
+
+           MOVE WS-PARAM-HOLDERID TO HOLDERID OF ACCOUNT-RECORD
+           IF WS-PARAM-ACCOUNT-TYPE = SPACE OR LOW-VALUE
+              MOVE "S" TO ACCOUNT-TYPE OF ACCOUNT-RECORD
+           ELSE
+              MOVE WS-PARAM-ACCOUNT-TYPE
+                   TO ACCOUNT-TYPE OF ACCOUNT-RECORD
+           END-IF
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                  DISPLAY "Account not found: " WS-PARAM-HOLDERID
+           END-READ
+
+           IF WS-ACCT-STATUS NOT = "00"
+              CLOSE ACCOUNT-MASTER
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open statement report, status "
+                      WS-REPORT-STATUS
+              CLOSE ACCOUNT-MASTER
+              STOP RUN
+           END-IF
+
+           MOVE FULLNAME OF ACCOUNT-RECORD TO HL-FULLNAME
+           WRITE REPORT-LINE FROM WS-HEADER-LINE-1
+           MOVE WS-PARAM-HOLDERID TO HL-HOLDERID
+           MOVE ACCOUNT-TYPE OF ACCOUNT-RECORD TO HL-ACCOUNT-TYPE
+           MOVE WS-PARAM-YYYYMM TO HL-YYYYMM
+           WRITE REPORT-LINE FROM WS-HEADER-LINE-2
+
+           MOVE OPENING-BALANCE OF ACCOUNT-RECORD TO WS-OPENING-BALANCE
+
+           PERFORM 0100-ACCUMULATE-PRIOR-ACTIVITY
+
+           MOVE "--- OPENING BALANCE ---" TO OC-LABEL
+           MOVE WS-OPENING-BALANCE TO OC-AMOUNT
+           WRITE REPORT-LINE FROM WS-OPEN-CLOSE-LINE
+
+           MOVE WS-OPENING-BALANCE TO WS-RUNNING-BALANCE
+           PERFORM 0200-PRINT-MONTH-ACTIVITY
+
+           MOVE WS-RUNNING-BALANCE TO WS-CLOSING-BALANCE
+           MOVE "--- CLOSING BALANCE ---" TO OC-LABEL
+           MOVE WS-CLOSING-BALANCE TO OC-AMOUNT
+           WRITE REPORT-LINE FROM WS-OPEN-CLOSE-LINE
+
+           CLOSE ACCOUNT-MASTER
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       0100-ACCUMULATE-PRIOR-ACTIVITY.
+           OPEN INPUT TRANLOG-FILE
+           IF WS-TRANLOG-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open transaction log, status "
+                      WS-TRANLOG-STATUS
+              CLOSE ACCOUNT-MASTER
+              CLOSE REPORT-FILE
+              STOP RUN
+           END-IF
+           MOVE "N" TO WS-TRAN-EOF-FLAG
+
+           READ TRANLOG-FILE
+               AT END SET TRAN-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL TRAN-EOF
+              IF TRAN-HOLDERID = WS-PARAM-HOLDERID
+                 AND TRAN-ACCOUNT-TYPE = ACCOUNT-TYPE OF ACCOUNT-RECORD
+                 AND TRAN-TIMESTAMP (1:6) < WS-PARAM-YYYYMM
+                 PERFORM 0150-APPLY-TO-OPENING
+              END-IF
+              READ TRANLOG-FILE
+                  AT END SET TRAN-EOF TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE TRANLOG-FILE.
+
+       0150-APPLY-TO-OPENING.
+           EVALUATE TRAN-TYPE
+               WHEN "DEPOSIT"
+               WHEN "INTEREST"
+               WHEN "TRANSFER-IN"
+                  ADD TRAN-AMOUNT TO WS-OPENING-BALANCE
+               WHEN "WITHDRAW"
+               WHEN "TRANSFER-OUT"
+                  SUBTRACT TRAN-AMOUNT FROM WS-OPENING-BALANCE
+               WHEN OTHER
+                  CONTINUE
+           END-EVALUATE.
+
+       0200-PRINT-MONTH-ACTIVITY.
+           OPEN INPUT TRANLOG-FILE
+           IF WS-TRANLOG-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open transaction log, status "
+                      WS-TRANLOG-STATUS
+              CLOSE ACCOUNT-MASTER
+              CLOSE REPORT-FILE
+              STOP RUN
+           END-IF
+           MOVE "N" TO WS-TRAN-EOF-FLAG
+
+           READ TRANLOG-FILE
+               AT END SET TRAN-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL TRAN-EOF
+              IF TRAN-HOLDERID = WS-PARAM-HOLDERID
+                 AND TRAN-ACCOUNT-TYPE = ACCOUNT-TYPE OF ACCOUNT-RECORD
+                 AND TRAN-TIMESTAMP (1:6) = WS-PARAM-YYYYMM
+                 PERFORM 0250-PRINT-DETAIL-LINE
+              END-IF
+              READ TRANLOG-FILE
+                  AT END SET TRAN-EOF TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE TRANLOG-FILE.
+
+       0250-PRINT-DETAIL-LINE.
+           EVALUATE TRAN-TYPE
+               WHEN "DEPOSIT"
+               WHEN "INTEREST"
+               WHEN "TRANSFER-IN"
+                  ADD TRAN-AMOUNT TO WS-RUNNING-BALANCE
+               WHEN "WITHDRAW"
+               WHEN "TRANSFER-OUT"
+                  SUBTRACT TRAN-AMOUNT FROM WS-RUNNING-BALANCE
+               WHEN OTHER
+                  CONTINUE
+           END-EVALUATE
+
+           MOVE TRAN-TIMESTAMP (1:8) TO DL-DATE
+           MOVE TRAN-TYPE TO DL-TYPE
+           MOVE TRAN-AMOUNT TO DL-AMOUNT
+           MOVE WS-RUNNING-BALANCE TO DL-RUNNING-BALANCE
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
