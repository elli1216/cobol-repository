@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. interest.
+       AUTHOR. Darl Floresca.
+
+      ******************************************************************
+      * Nightly interest accrual batch job. Applies a configurable rate
+      * to every SAVINGS balance in ACCOUNT-MASTER, posts the accrued
+      * amount to TRANLOG as an INTEREST transaction, and rewrites the
+      * master.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-KEY OF ACCOUNT-RECORD
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANLOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY ACCTREC.
+
+       FD  TRANLOG-FILE.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS           PIC XX.
+       01 WS-TRANLOG-STATUS        PIC XX.
+
+       01 WS-ACCT-EOF-FLAG         PIC X VALUE "N".
+           88 ACCT-EOF                 VALUE "Y".
+
+      *> daily/monthly rate expressed as a decimal, e.g. 0.0005 for a
+      *> 0.05% daily rate. Read from a parameter record each run so the
+      *> rate can change without recompiling.
+       01 WS-PARAM-RATE.
+           05 WS-RATE               PIC 9V9999.
+
+       01 WS-ACCRUED                PIC 9(8)V99.
+       01 WS-CURRENT-TIMESTAMP      PIC 9(14).
+       01 WS-ACCOUNTS-PROCESSED     PIC 9(8) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-PARAM-RATE FROM SYSIN
+
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-ACCT-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open account master, status "
+                      WS-ACCT-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN EXTEND TRANLOG-FILE
+           IF WS-TRANLOG-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open transaction log, status "
+                      WS-TRANLOG-STATUS
+              CLOSE ACCOUNT-MASTER
+              STOP RUN
+           END-IF
+
+           READ ACCOUNT-MASTER NEXT
+               AT END SET ACCT-EOF TO TRUE
+           END-READ
+
+           PERFORM UNTIL ACCT-EOF
+              PERFORM 1000-ACCRUE-INTEREST
+              READ ACCOUNT-MASTER NEXT
+                  AT END SET ACCT-EOF TO TRUE
+              END-READ
+           END-PERFORM
+
+           DISPLAY "Interest accrual complete. Accounts processed: "
+                   WS-ACCOUNTS-PROCESSED
+
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANLOG-FILE
+           STOP RUN.
+
+       1000-ACCRUE-INTEREST.
+      *> passbook interest only ever applies to savings balances --
+      *> checking accounts (added for transfers) don't earn it.
+           IF ACCT-IS-SAVINGS OF ACCOUNT-RECORD
+              COMPUTE WS-ACCRUED ROUNDED =
+                 SAVINGS OF ACCOUNT-RECORD * WS-RATE
+
+              IF WS-ACCRUED > ZERO
+                 ADD WS-ACCRUED TO SAVINGS OF ACCOUNT-RECORD
+                 REWRITE ACCOUNT-RECORD
+
+                 MOVE FUNCTION CURRENT-DATE(1:14)
+                    TO WS-CURRENT-TIMESTAMP
+                 MOVE HOLDERID OF ACCOUNT-RECORD TO TRAN-HOLDERID
+                 MOVE ACCOUNT-TYPE OF ACCOUNT-RECORD
+                    TO TRAN-ACCOUNT-TYPE
+                 MOVE "INTEREST" TO TRAN-TYPE
+                 MOVE WS-ACCRUED TO TRAN-AMOUNT
+                 MOVE WS-CURRENT-TIMESTAMP TO TRAN-TIMESTAMP
+                 WRITE TRAN-RECORD
+              END-IF
+           END-IF
+
+           ADD 1 TO WS-ACCOUNTS-PROCESSED.
