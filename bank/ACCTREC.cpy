@@ -0,0 +1,20 @@
+      *****************************************************************
+      * ACCOUNT-MASTER record layout, shared by bank.cob and the
+      * batch programs that read/maintain it (eodrecon, interest,
+      * statement).
+      *****************************************************************
+       01 ACCOUNT-RECORD.
+           05 ACCT-KEY.
+               10 HOLDERID         PIC 9(10).
+               10 ACCOUNT-TYPE     PIC X(01).
+                   88 ACCT-IS-SAVINGS   VALUE "S".
+                   88 ACCT-IS-CHECKING  VALUE "C".
+           05 FULLNAME             PIC A(255).
+           05 DATEOFBIRTH.
+               10 MONTH            PIC 99.
+               10 DAYOFBIRTH       PIC 99.
+               10 YEAROFBIRTH      PIC 9(4).
+           05 CVV                  PIC 999.
+           05 SAVINGS              PIC 9(8)V99.
+           05 OPENING-BALANCE      PIC 9(8)V99.
+           05 MINIMUM-BALANCE      PIC 9(8)V99.
