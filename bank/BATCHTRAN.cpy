@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Queued batch transaction record read by bank.cob's batch mode.
+      *****************************************************************
+       01 BATCH-TRAN-RECORD.
+           05 BT-HOLDERID           PIC 9(10).
+           05 BT-TRAN-TYPE          PIC X(01).
+           05 BT-AMOUNT             PIC 9(8)V99.
+           05 BT-ACCOUNT-TYPE       PIC X(01).
