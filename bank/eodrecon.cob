@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. eodrecon.
+       AUTHOR. Darl Floresca.
+
+      ******************************************************************
+      * End-of-day summary / reconciliation report across ACCOUNT-MASTER
+      * and TRANLOG. Prints total deposits, total withdrawals and ending
+      * balance per HOLDERID plus a grand total, and flags any account
+      * where TRANLOG activity does not net out to OPENING-BALANCE plus
+      * activity equaling the current master balance.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-KEY OF ACCOUNT-RECORD
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANLOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "EODRECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY ACCTREC.
+
+       FD  TRANLOG-FILE.
+       COPY TRANREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS           PIC XX.
+       01 WS-TRANLOG-STATUS        PIC XX.
+       01 WS-REPORT-STATUS         PIC XX.
+
+       01 WS-FLAGS.
+           05 WS-ACCT-EOF-FLAG       PIC X VALUE "N".
+               88 ACCT-EOF                VALUE "Y".
+           05 WS-TRAN-EOF-FLAG       PIC X VALUE "N".
+               88 TRAN-EOF                VALUE "Y".
+
+       01 WS-RECON-TABLE.
+           05 WS-RECON-COUNT        PIC 9(04) VALUE ZERO.
+           05 WS-RECON-ENTRY OCCURS 500 TIMES
+                              INDEXED BY WS-RECON-IDX.
+               10 WS-RECON-HOLDERID      PIC 9(10).
+               10 WS-RECON-ACCOUNT-TYPE  PIC X(01).
+               10 WS-RECON-DEPOSITS      PIC 9(8)V99 VALUE ZERO.
+               10 WS-RECON-WITHDRAWS     PIC 9(8)V99 VALUE ZERO.
+
+       01 WS-FOUND-FLAG            PIC X.
+           88 WS-FOUND                VALUE "Y".
+
+       01 WS-GRAND-DEPOSITS        PIC 9(10)V99 VALUE ZERO.
+       01 WS-GRAND-WITHDRAWS       PIC 9(10)V99 VALUE ZERO.
+       01 WS-GRAND-BALANCE         PIC 9(10)V99 VALUE ZERO.
+
+       01 WS-EXPECTED-BALANCE      PIC 9(8)V99.
+
+       01 WS-HEADER-LINE.
+           05 FILLER                PIC X(80) VALUE
+              "--- END-OF-DAY RECONCILIATION REPORT ---".
+
+       01 WS-COLUMN-HEADER.
+           05 FILLER                PIC X(12) VALUE "HOLDERID".
+           05 FILLER                PIC X(06) VALUE "TYPE".
+           05 FILLER                PIC X(16) VALUE "DEPOSITS".
+           05 FILLER                PIC X(16) VALUE "WITHDRAWALS".
+           05 FILLER                PIC X(16) VALUE "BALANCE".
+           05 FILLER                PIC X(10) VALUE "STATUS".
+
+       01 WS-DETAIL-LINE.
+           05 DL-HOLDERID           PIC Z(9)9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DL-ACCOUNT-TYPE       PIC X(01).
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 DL-DEPOSITS           PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DL-WITHDRAWS          PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DL-BALANCE            PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DL-STATUS             PIC X(10).
+
+       01 WS-GRAND-LINE.
+           05 FILLER                PIC X(12) VALUE "GRAND TOTAL:".
+           05 GL-DEPOSITS           PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 GL-WITHDRAWS          PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 GL-BALANCE            PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-LOAD-TRANLOG-TOTALS UNTIL TRAN-EOF
+           PERFORM 0300-PROCESS-ACCOUNTS UNTIL ACCT-EOF
+           PERFORM 0900-FINALIZE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT ACCOUNT-MASTER
+           IF WS-ACCT-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open account master, status "
+                      WS-ACCT-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN INPUT TRANLOG-FILE
+           IF WS-TRANLOG-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open transaction log, status "
+                      WS-TRANLOG-STATUS
+              CLOSE ACCOUNT-MASTER
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open reconciliation report, "
+                      "status " WS-REPORT-STATUS
+              CLOSE ACCOUNT-MASTER
+              CLOSE TRANLOG-FILE
+              STOP RUN
+           END-IF
+
+           WRITE REPORT-LINE FROM WS-HEADER-LINE
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADER
+
+           READ TRANLOG-FILE
+               AT END SET TRAN-EOF TO TRUE
+           END-READ
+
+           READ ACCOUNT-MASTER NEXT
+               AT END SET ACCT-EOF TO TRUE
+           END-READ.
+
+       0200-LOAD-TRANLOG-TOTALS.
+           PERFORM 0210-FIND-OR-ADD-RECON-ENTRY
+
+           EVALUATE TRAN-TYPE
+               WHEN "DEPOSIT"
+               WHEN "INTEREST"
+               WHEN "TRANSFER-IN"
+                  ADD TRAN-AMOUNT TO
+                      WS-RECON-DEPOSITS (WS-RECON-IDX)
+               WHEN "WITHDRAW"
+               WHEN "TRANSFER-OUT"
+                  ADD TRAN-AMOUNT TO
+                      WS-RECON-WITHDRAWS (WS-RECON-IDX)
+               WHEN OTHER
+                  CONTINUE
+           END-EVALUATE
+
+           READ TRANLOG-FILE
+               AT END SET TRAN-EOF TO TRUE
+           END-READ.
+
+       0210-FIND-OR-ADD-RECON-ENTRY.
+           MOVE "N" TO WS-FOUND-FLAG
+           SET WS-RECON-IDX TO 1
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                    UNTIL WS-RECON-IDX > WS-RECON-COUNT
+              IF WS-RECON-HOLDERID (WS-RECON-IDX) = TRAN-HOLDERID
+                 AND WS-RECON-ACCOUNT-TYPE (WS-RECON-IDX)
+                     = TRAN-ACCOUNT-TYPE
+                 SET WS-FOUND TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-FOUND
+              IF WS-RECON-COUNT NOT < 500
+                 DISPLAY "ERROR: Reconciliation table full "
+                         "(500 HOLDERID/ACCOUNT-TYPE entries). "
+                         "Increase WS-RECON-ENTRY OCCURS and recompile."
+                 STOP RUN
+              END-IF
+              ADD 1 TO WS-RECON-COUNT
+              SET WS-RECON-IDX TO WS-RECON-COUNT
+              MOVE TRAN-HOLDERID TO WS-RECON-HOLDERID (WS-RECON-IDX)
+              MOVE TRAN-ACCOUNT-TYPE
+                   TO WS-RECON-ACCOUNT-TYPE (WS-RECON-IDX)
+              MOVE ZERO TO WS-RECON-DEPOSITS (WS-RECON-IDX)
+              MOVE ZERO TO WS-RECON-WITHDRAWS (WS-RECON-IDX)
+           END-IF.
+
+       0300-PROCESS-ACCOUNTS.
+           MOVE "N" TO WS-FOUND-FLAG
+           SET WS-RECON-IDX TO 1
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                    UNTIL WS-RECON-IDX > WS-RECON-COUNT
+              IF WS-RECON-HOLDERID (WS-RECON-IDX) =
+                 HOLDERID OF ACCOUNT-RECORD
+                 AND WS-RECON-ACCOUNT-TYPE (WS-RECON-IDX) =
+                     ACCOUNT-TYPE OF ACCOUNT-RECORD
+                 SET WS-FOUND TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           MOVE HOLDERID OF ACCOUNT-RECORD TO DL-HOLDERID
+           MOVE ACCOUNT-TYPE OF ACCOUNT-RECORD TO DL-ACCOUNT-TYPE
+           MOVE SAVINGS OF ACCOUNT-RECORD TO DL-BALANCE
+
+           IF WS-FOUND
+              MOVE WS-RECON-DEPOSITS (WS-RECON-IDX) TO DL-DEPOSITS
+              MOVE WS-RECON-WITHDRAWS (WS-RECON-IDX) TO DL-WITHDRAWS
+              COMPUTE WS-EXPECTED-BALANCE =
+                 OPENING-BALANCE OF ACCOUNT-RECORD +
+                 WS-RECON-DEPOSITS (WS-RECON-IDX) -
+                 WS-RECON-WITHDRAWS (WS-RECON-IDX)
+              ADD WS-RECON-DEPOSITS (WS-RECON-IDX) TO WS-GRAND-DEPOSITS
+              ADD WS-RECON-WITHDRAWS (WS-RECON-IDX) TO
+                  WS-GRAND-WITHDRAWS
+           ELSE
+              MOVE ZERO TO DL-DEPOSITS
+              MOVE ZERO TO DL-WITHDRAWS
+              MOVE OPENING-BALANCE OF ACCOUNT-RECORD
+                   TO WS-EXPECTED-BALANCE
+           END-IF
+
+           IF WS-EXPECTED-BALANCE = SAVINGS OF ACCOUNT-RECORD
+              MOVE "OK" TO DL-STATUS
+           ELSE
+              MOVE "MISMATCH" TO DL-STATUS
+           END-IF
+
+           ADD SAVINGS OF ACCOUNT-RECORD TO WS-GRAND-BALANCE
+
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+
+           READ ACCOUNT-MASTER NEXT
+               AT END SET ACCT-EOF TO TRUE
+           END-READ.
+
+       0900-FINALIZE.
+           MOVE WS-GRAND-DEPOSITS TO GL-DEPOSITS
+           MOVE WS-GRAND-WITHDRAWS TO GL-WITHDRAWS
+           MOVE WS-GRAND-BALANCE TO GL-BALANCE
+           WRITE REPORT-LINE FROM WS-GRAND-LINE
+
+           CLOSE ACCOUNT-MASTER
+           CLOSE TRANLOG-FILE
+           CLOSE REPORT-FILE.
