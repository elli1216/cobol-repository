@@ -11,123 +11,780 @@
            SELECT IN-FILE  ASSIGN TO "INPUT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-IN-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "INSORT.WRK".
+           SELECT SORTED-FILE ASSIGN TO "INSORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTFILE-STATUS.
            SELECT OUT-FILE ASSIGN TO "OUTPUT.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTFILE-STATUS.
+           SELECT PROBATION-FILE ASSIGN TO "PROBATION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROBFILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "STUDCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJFILE-STATUS.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-ID OF STUDENT-MASTER-RECORD
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT CSV-FILE ASSIGN TO "EXTRACT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSVFILE-STATUS.
+           SELECT STATUS-CHANGE-LOG ASSIGN TO "STATLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCLOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  IN-FILE.
-       01 IN-RECORD           PIC X(26).
+       01 IN-RECORD           PIC X(67).
+
+       SD  SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+          05 FILLER           PIC X(01).
+          05 SW-ID            PIC X(05).
+          05 FILLER           PIC X(61).
+
+       FD  SORTED-FILE.
+       01 SORTED-RECORD       PIC X(67).
+
+       FD  STUDENT-MASTER.
+       COPY STUDREC.
 
        FD  OUT-FILE.
-       01 OUT-RECORD          PIC X(40).
+       01 OUT-RECORD          PIC X(120).
+
+       FD  PROBATION-FILE.
+       01 PROBATION-RECORD    PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CKPT-RECORD-COUNT    PIC 9(08).
+      *> breakdown counts carried across a restart so the footer
+      *> totals on a resumed run reflect the whole run, not just the
+      *> portion processed after the checkpoint.
+          05 CKPT-ACTIVE-COUNT    PIC 9(08).
+          05 CKPT-ALUMNI-COUNT    PIC 9(08).
+          05 CKPT-PROBATION-COUNT PIC 9(08).
+          05 CKPT-REJECT-COUNT    PIC 9(08).
+          05 CKPT-DELETE-COUNT    PIC 9(08).
+
+       FD  REJECT-FILE.
+       01 REJECT-RECORD.
+          05 RJ-ID               PIC X(05).
+          05 FILLER              PIC X(01).
+          05 RJ-REASON           PIC X(20).
+
+      *> CSV extract of OUT-FILE's ACTIVE/ALUMNI detail lines for the
+      *> registrar's downstream system, quoted name/status/ID.
+       FD  CSV-FILE.
+       01 CSV-RECORD              PIC X(60).
+
+      *> effective-dated history of ACTIVE/ALUMNI status assignments,
+      *> the same DEL/UPD-style transaction record our ACR8-style
+      *> reports keep, so "when did this student's status change" has
+      *> an answer instead of getting recomputed blind every run.
+       FD  STATUS-CHANGE-LOG.
+       01 STATUS-CHANGE-RECORD.
+          05 SCL-ID              PIC X(05).
+          05 FILLER              PIC X(01).
+          05 SCL-OLD-STATUS      PIC X(10).
+          05 FILLER              PIC X(01).
+          05 SCL-NEW-STATUS      PIC X(10).
+          05 FILLER              PIC X(01).
+          05 SCL-RUN-DATE        PIC 9(08).
 
        WORKING-STORAGE SECTION.
        01 WS-IN-DATA.
+          05 WS-IN-TXN-CODE   PIC X(01).
+             88 WS-TXN-ADD           VALUE "A".
+             88 WS-TXN-CHANGE        VALUE "C".
+             88 WS-TXN-DELETE        VALUE "D".
+             88 WS-TXN-TRAILER       VALUE "T".
           05 WS-IN-ID         PIC X(05).
           05 FILLER           PIC X(01).
           05 WS-IN-NAME       PIC X(20).
+          05 FILLER           PIC X(01).
+          05 WS-IN-GPA        PIC 9V99.
+          05 FILLER           PIC X(01).
+          05 WS-IN-EMAIL      PIC X(30).
+          05 FILLER           PIC X(01).
+          05 WS-IN-PROGRAM    PIC X(04).
+
+      *> trailer record laid over the same 67 bytes as a detail row:
+      *> code "T", ID "99999" so the pre-sort puts it after every real
+      *> (numeric, < 99999) student ID, and the expected record count
+      *> sitting where a detail row carries its name.
+       01 WS-TRAILER-DATA REDEFINES WS-IN-DATA.
+          05 WS-TRAILER-CODE  PIC X(01).
+          05 WS-TRAILER-ID    PIC X(05).
+          05 FILLER           PIC X(01).
+          05 WS-TRAILER-COUNT PIC 9(08).
+          05 FILLER           PIC X(52).
 
        01 WS-OUT-DATA.
           05 WS-OUT-ID        PIC X(05).
           05 FILLER           PIC X(01).
           05 WS-OUT-NAME      PIC X(20).
           05 WS-OUT-STATUS    PIC X(10).
+          05 FILLER           PIC X(01).
+          05 WS-OUT-EMAIL     PIC X(30).
+          05 FILLER           PIC X(01).
+          05 WS-OUT-PROGRAM   PIC X(04).
+
+      *> quoted name/status/ID line for the registrar's CSV extract,
+      *> built from WS-OUT-DATA after each ACTIVE/ALUMNI detail line.
+       01 WS-CSV-LINE.
+          05 FILLER            PIC X(01) VALUE '"'.
+          05 WS-CSV-NAME       PIC X(20).
+          05 FILLER            PIC X(02) VALUE '",'.
+          05 FILLER            PIC X(01) VALUE '"'.
+          05 WS-CSV-STATUS     PIC X(10).
+          05 FILLER            PIC X(02) VALUE '",'.
+          05 FILLER            PIC X(01) VALUE '"'.
+          05 WS-CSV-ID         PIC X(05).
+          05 FILLER            PIC X(01) VALUE '"'.
 
        01 WS-COUNTERS.
-          05 WS-TOTAL-COUNT   PIC 9(03).
-          05 WS-ALUMNI-COUNT  PIC 9(03).
-          05 WS-ACTIVE-COUNT  PIC 9(03).
+          05 WS-TOTAL-COUNT      PIC 9(08) VALUE ZERO.
+          05 WS-ALUMNI-COUNT     PIC 9(08) VALUE ZERO.
+          05 WS-ACTIVE-COUNT     PIC 9(08) VALUE ZERO.
+          05 WS-PROBATION-COUNT  PIC 9(08) VALUE ZERO.
+          05 WS-REJECT-COUNT     PIC 9(08) VALUE ZERO.
+          05 WS-DELETE-COUNT     PIC 9(08) VALUE ZERO.
+
+      *> carried from the trailer record (if any) so 7000-VALIDATE-
+      *> TRAILER-COUNT can confirm WS-TOTAL-COUNT against what the
+      *> upstream extract says it sent, instead of trusting AT END.
+       01 WS-EXPECTED-COUNT        PIC 9(08) VALUE ZERO.
+       01 WS-TRAILER-SEEN-FLAG     PIC X(01) VALUE 'N'.
+          88 WS-TRAILER-FOUND                VALUE 'Y'.
+
+      *> status STUDENT-MASTER carried on file before this transaction
+      *> recomputed it, so 2000/3000 can tell a real transition from a
+      *> run that just reassigns the same status it already had.
+       01 WS-OLD-STATUS            PIC X(10) VALUE SPACES.
+
+       01 WS-REJECT-FLAG           PIC X(01) VALUE 'N'.
+          88 WS-ID-REJECTED                  VALUE 'Y'.
+       01 WS-REJECT-REASON         PIC X(20).
+
+       01 WS-REJECT-DATA.
+          05 WS-REJECT-ID          PIC X(05).
+          05 FILLER                PIC X(01).
+          05 WS-REJECT-REASON-OUT  PIC X(20).
+
+      *> run parameters, read from SYSIN the way our ACICACR8-style
+      *> batch programs pick up run dates/rates instead of hardcoding
+      *> them into the source.
+       01 WS-PARAM.
+          05 WS-PARAM-CUTOFF-ID       PIC X(05).
+          05 WS-PARAM-PROBATION-GPA   PIC 9V99.
+
+       01 WS-ACTIVE-CUTOFF-ID      PIC X(05) VALUE "10000".
+       01 WS-PROBATION-GPA-LIMIT   PIC 9V99 VALUE 2.00.
 
        01 WS-HEADER.
           05 FILLER           PIC X(11) VALUE "---STUDENT ".
           05 FILLER           PIC X(16) VALUE "STATUS REPORT---".
+          05 FILLER           PIC X(07) VALUE " PAGE: ".
+          05 WS-HEADER-PAGE   PIC ZZ9.
+
+      *> OUT-FILE detail lines re-print WS-HEADER every
+      *> WS-SETPAGE-LIMIT lines, the same paginated-report pattern our
+      *> ACICACR8-style reports use (WS-PAGE-LIMIT/WS-SETPAGE-LIMIT).
+       01 WS-PAGE-COUNT          PIC 9(04) VALUE ZERO.
+       01 WS-PAGE-LIMIT          PIC 9(02) VALUE ZERO.
+       01 WS-SETPAGE-LIMIT       PIC 9(02) VALUE 50.
 
        01 WS-FOOTER.
-          05 FILLER           PIC X(08) VALUE "ACTIVE: ".
-          05 WS-PRINT-ACTIVE  PIC ZZ9.
-          05 FILLER           PIC X(03) VALUE " | ".
-          05 FILLER           PIC X(08) VALUE "ALUMNI: ".
-          05 WS-PRINT-ALUMNI  PIC ZZ9.
-          05 FILLER           PIC X(03) VALUE " | ".
-          05 FILLER           PIC X(07) VALUE "TOTAL: ".
-          05 WS-PRINT-TOTAL   PIC ZZ9.
+          05 FILLER              PIC X(08) VALUE "ACTIVE: ".
+          05 WS-PRINT-ACTIVE     PIC Z(7)9.
+          05 FILLER              PIC X(03) VALUE " | ".
+          05 FILLER              PIC X(08) VALUE "ALUMNI: ".
+          05 WS-PRINT-ALUMNI     PIC Z(7)9.
+          05 FILLER              PIC X(03) VALUE " | ".
+          05 FILLER              PIC X(11) VALUE "PROBATION: ".
+          05 WS-PRINT-PROBATION  PIC Z(7)9.
+          05 FILLER              PIC X(03) VALUE " | ".
+          05 FILLER              PIC X(10) VALUE "REJECTED: ".
+          05 WS-PRINT-REJECT     PIC Z(7)9.
+          05 FILLER              PIC X(03) VALUE " | ".
+          05 FILLER              PIC X(09) VALUE "DELETED: ".
+          05 WS-PRINT-DELETE     PIC Z(7)9.
+          05 FILLER              PIC X(03) VALUE " | ".
+          05 FILLER              PIC X(07) VALUE "TOTAL: ".
+          05 WS-PRINT-TOTAL      PIC Z(7)9.
 
        01 WS-FLAGS.
-          05 WS-EOF-FLAG      PIC X(01) VALUE 'N'.
-             88 END-OF-FILE             VALUE 'Y'.
-          05 WS-IN-STATUS     PIC X(02).
+          05 WS-EOF-FLAG       PIC X(01) VALUE 'N'.
+             88 END-OF-FILE              VALUE 'Y'.
+          05 WS-IN-STATUS        PIC X(02).
+          05 WS-SORTFILE-STATUS  PIC X(02).
+          05 WS-OUTFILE-STATUS   PIC X(02).
+          05 WS-PROBFILE-STATUS  PIC X(02).
+          05 WS-CKPT-STATUS      PIC X(02).
+          05 WS-REJFILE-STATUS   PIC X(02).
+          05 WS-MASTER-STATUS    PIC X(02).
+          05 WS-CSVFILE-STATUS   PIC X(02).
+          05 WS-SCLOG-STATUS     PIC X(02).
+          05 WS-RESUMING-FLAG    PIC X(01) VALUE 'N'.
+             88 WS-RESUMING                VALUE 'Y'.
+
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(08) VALUE 100.
+       01 WS-SKIP-COUNT           PIC 9(08) VALUE ZERO.
+
+      *> set immediately before PERFORM 9900-FILE-ERROR so one abend
+      *> path can name whichever OPEN/READ/WRITE actually failed.
+       01 WS-ERROR-OPERATION      PIC X(30).
+       01 WS-ERROR-STATUS         PIC X(02).
 
        PROCEDURE DIVISION.
        0000-MAIN.
            DISPLAY "--- PROGRAM START ---"
 
-           OPEN INPUT IN-FILE
-                OUTPUT OUT-FILE
+           ACCEPT WS-PARAM FROM SYSIN
+           IF WS-PARAM-CUTOFF-ID NOT = SPACES
+              MOVE WS-PARAM-CUTOFF-ID TO WS-ACTIVE-CUTOFF-ID
+           END-IF
+           IF WS-PARAM-PROBATION-GPA NOT = ZERO
+              MOVE WS-PARAM-PROBATION-GPA TO WS-PROBATION-GPA-LIMIT
+           END-IF
+           DISPLAY "Active/alumni ID cutoff: " WS-ACTIVE-CUTOFF-ID
+           DISPLAY "Probation GPA threshold: " WS-PROBATION-GPA-LIMIT
+
+           PERFORM 5000-READ-CHECKPOINT
 
-           IF WS-IN-STATUS NOT = "00"
-              DISPLAY "ERROR: Input file status is: " WS-IN-STATUS
-              STOP RUN
+           PERFORM 0050-SORT-INPUT
+
+           IF WS-RESUMING
+              OPEN INPUT SORTED-FILE
+              OPEN EXTEND OUT-FILE
+              OPEN EXTEND PROBATION-FILE
+              OPEN EXTEND REJECT-FILE
+              OPEN EXTEND CSV-FILE
+              OPEN EXTEND STATUS-CHANGE-LOG
            ELSE
-              DISPLAY "SUCCESS: Input file opened."
-           END-IF.
+              OPEN INPUT SORTED-FILE
+                   OUTPUT OUT-FILE
+                   OUTPUT PROBATION-FILE
+                   OUTPUT REJECT-FILE
+                   OUTPUT CSV-FILE
+                   OUTPUT STATUS-CHANGE-LOG
+           END-IF
 
-           WRITE OUT-RECORD FROM WS-HEADER
+           IF WS-SORTFILE-STATUS NOT = "00"
+              MOVE "OPEN SORTED-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-SORTFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+
+           IF WS-OUTFILE-STATUS NOT = "00"
+              MOVE "OPEN OUT-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+
+           IF WS-PROBFILE-STATUS NOT = "00"
+              MOVE "OPEN PROBATION-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-PROBFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+
+           IF WS-REJFILE-STATUS NOT = "00"
+              MOVE "OPEN REJECT-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-REJFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+
+           IF WS-CSVFILE-STATUS NOT = "00"
+              MOVE "OPEN CSV-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-CSVFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+
+           IF WS-SCLOG-STATUS NOT = "00"
+              MOVE "OPEN STATUS-CHANGE-LOG" TO WS-ERROR-OPERATION
+              MOVE WS-SCLOG-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+
+           PERFORM 0060-OPEN-STUDENT-MASTER
+
+           DISPLAY "SUCCESS: Input file opened.".
+
+           IF WS-RESUMING
+              DISPLAY "Resuming after " WS-SKIP-COUNT
+                      " records already processed."
+              MOVE WS-SKIP-COUNT TO WS-TOTAL-COUNT
+              PERFORM 5100-SKIP-PROCESSED-RECORDS
+           END-IF
+           PERFORM 4100-WRITE-PAGE-HEADER
 
            *> read file
-           READ IN-FILE INTO WS-IN-DATA
+           READ SORTED-FILE INTO WS-IN-DATA
            AT END
               SET END-OF-FILE TO TRUE
            END-READ
 
+           IF NOT END-OF-FILE AND WS-SORTFILE-STATUS NOT = "00"
+              MOVE "READ SORTED-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-SORTFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+
            IF END-OF-FILE
               DISPLAY "WARNING: File is empty/read failed immediately!"
            END-IF.
 
            PERFORM 1000-PROCESS-RECORDS UNTIL END-OF-FILE
 
+           PERFORM 7000-VALIDATE-TRAILER-COUNT
+
            PERFORM 4000-MOVE-DATA-TO-PRINT
 
            WRITE OUT-RECORD FROM WS-FOOTER
+           IF WS-OUTFILE-STATUS NOT = "00"
+              MOVE "WRITE OUT-FILE (footer)" TO WS-ERROR-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
 
-           CLOSE IN-FILE OUT-FILE
+           MOVE ZERO TO CKPT-RECORD-COUNT
+           MOVE ZERO TO CKPT-ACTIVE-COUNT
+           MOVE ZERO TO CKPT-ALUMNI-COUNT
+           MOVE ZERO TO CKPT-PROBATION-COUNT
+           MOVE ZERO TO CKPT-REJECT-COUNT
+           MOVE ZERO TO CKPT-DELETE-COUNT
+           PERFORM 5200-WRITE-CHECKPOINT
+
+           CLOSE SORTED-FILE OUT-FILE PROBATION-FILE REJECT-FILE
+                 CSV-FILE STATUS-CHANGE-LOG STUDENT-MASTER
            DISPLAY "--- PROGRAM END ---"
            STOP RUN.
 
-       1000-PROCESS-RECORDS.
-           DISPLAY "Checking ID: [" WS-IN-ID "]"
+       0050-SORT-INPUT.
+      *> pre-sort IN-FILE by student ID so OUT-FILE comes out grouped
+      *> in ID order within each status, instead of in arrival order.
+           SORT SORT-WORK-FILE ON ASCENDING KEY SW-ID
+               USING IN-FILE
+               GIVING SORTED-FILE
 
-           MOVE SPACES TO WS-OUT-DATA
+           IF SORT-RETURN NOT = ZERO
+              MOVE "SORT IN-FILE" TO WS-ERROR-OPERATION
+              MOVE "99" TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF.
 
-           IF WS-IN-ID >= "10000"
-              PERFORM 2000-WRITE-ACTIVE-RECORDS
+       0060-OPEN-STUDENT-MASTER.
+      *> STUDENT-MASTER is maintained run over run, unlike OUT-FILE/
+      *> PROBATION-FILE/REJECT-FILE, which are recreated fresh every
+      *> non-resuming run. A file-not-found status on the very first
+      *> run means there's no master yet to carry status forward from,
+      *> so create it once and reopen I-O, the same as a brand new
+      *> account would get its first ACCOUNT-MASTER record written.
+           OPEN I-O STUDENT-MASTER
+           IF WS-MASTER-STATUS = "35"
+              OPEN OUTPUT STUDENT-MASTER
+              CLOSE STUDENT-MASTER
+              OPEN I-O STUDENT-MASTER
+           END-IF
+           IF WS-MASTER-STATUS NOT = "00"
+              MOVE "OPEN STUDENT-MASTER" TO WS-ERROR-OPERATION
+              MOVE WS-MASTER-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF.
+
+       1000-PROCESS-RECORDS.
+           DISPLAY "Checking ID: [" WS-IN-ID "] txn ["
+                   WS-IN-TXN-CODE "]"
+
+           IF WS-TXN-TRAILER
+              PERFORM 1700-CAPTURE-TRAILER
            ELSE
-              IF WS-IN-ID < "10000"
-                 PERFORM 3000-WRITE-ALUMNI-RECORDS
+              MOVE SPACES TO WS-OUT-DATA
+              PERFORM 1500-VALIDATE-ID
+
+              IF WS-ID-REJECTED
+                 PERFORM 2700-WRITE-REJECT-RECORD
+              ELSE
+                 EVALUATE TRUE
+                    WHEN WS-TXN-ADD
+                       PERFORM 6000-ADD-STUDENT
+                    WHEN WS-TXN-CHANGE
+                       PERFORM 6100-CHANGE-STUDENT
+                    WHEN WS-TXN-DELETE
+                       PERFORM 6200-DELETE-STUDENT
+                    WHEN OTHER
+                       MOVE "INVALID TXN CODE" TO WS-REJECT-REASON
+                       SET WS-ID-REJECTED TO TRUE
+                       PERFORM 2700-WRITE-REJECT-RECORD
+                 END-EVALUATE
+              END-IF
+              ADD 1 TO WS-TOTAL-COUNT *> increment total count
+
+              MOVE WS-TOTAL-COUNT TO CKPT-RECORD-COUNT
+              IF FUNCTION MOD(WS-TOTAL-COUNT WS-CHECKPOINT-INTERVAL) = 0
+                 MOVE WS-ACTIVE-COUNT TO CKPT-ACTIVE-COUNT
+                 MOVE WS-ALUMNI-COUNT TO CKPT-ALUMNI-COUNT
+                 MOVE WS-PROBATION-COUNT TO CKPT-PROBATION-COUNT
+                 MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+                 MOVE WS-DELETE-COUNT TO CKPT-DELETE-COUNT
+                 PERFORM 5200-WRITE-CHECKPOINT
               END-IF
            END-IF
-           ADD 1 TO WS-TOTAL-COUNT *> increment total count
 
-           READ IN-FILE INTO WS-IN-DATA
+           READ SORTED-FILE INTO WS-IN-DATA
            AT END
               SET END-OF-FILE TO TRUE
-           END-READ.
+           END-READ
+
+           IF NOT END-OF-FILE AND WS-SORTFILE-STATUS NOT = "00"
+              MOVE "READ SORTED-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-SORTFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF.
+
+       1500-VALIDATE-ID.
+           MOVE "N" TO WS-REJECT-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF WS-IN-ID = SPACES
+              MOVE "BLANK ID" TO WS-REJECT-REASON
+              SET WS-ID-REJECTED TO TRUE
+           ELSE
+              IF WS-IN-ID NOT NUMERIC
+                 MOVE "NON-NUMERIC ID" TO WS-REJECT-REASON
+                 SET WS-ID-REJECTED TO TRUE
+              END-IF
+           END-IF.
+
+       1700-CAPTURE-TRAILER.
+      *> the trailer doesn't represent a student transaction, so it's
+      *> kept out of WS-TOTAL-COUNT/checkpointing entirely; its count
+      *> is only compared against WS-TOTAL-COUNT once input is done.
+           MOVE WS-TRAILER-COUNT TO WS-EXPECTED-COUNT
+           SET WS-TRAILER-FOUND TO TRUE.
 
        2000-WRITE-ACTIVE-RECORDS.
            ADD 1 TO WS-ACTIVE-COUNT *> increment active count
            MOVE "ACTIVE" TO WS-OUT-STATUS
-           MOVE WS-IN-ID TO WS-OUT-ID
-           MOVE WS-IN-NAME TO WS-OUT-NAME
-           WRITE OUT-RECORD FROM WS-OUT-DATA.
+           MOVE SM-ID TO WS-OUT-ID
+           MOVE SM-NAME TO WS-OUT-NAME
+           MOVE SM-EMAIL TO WS-OUT-EMAIL
+           MOVE SM-PROGRAM TO WS-OUT-PROGRAM
+           WRITE OUT-RECORD FROM WS-OUT-DATA
+           IF WS-OUTFILE-STATUS NOT = "00"
+              MOVE "WRITE OUT-FILE (active)" TO WS-ERROR-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+           PERFORM 4150-CHECK-PAGE-BREAK
+           PERFORM 2900-WRITE-CSV-RECORD
+           PERFORM 2950-WRITE-STATUS-CHANGE-LOG.
+
+       2500-WRITE-PROBATION-RECORDS.
+           ADD 1 TO WS-PROBATION-COUNT *> increment probation count
+           MOVE "PROBATION" TO WS-OUT-STATUS
+           MOVE SM-ID TO WS-OUT-ID
+           MOVE SM-NAME TO WS-OUT-NAME
+           MOVE SM-EMAIL TO WS-OUT-EMAIL
+           MOVE SM-PROGRAM TO WS-OUT-PROGRAM
+           WRITE PROBATION-RECORD FROM WS-OUT-DATA
+           IF WS-PROBFILE-STATUS NOT = "00"
+              MOVE "WRITE PROBATION-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-PROBFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF.
 
        3000-WRITE-ALUMNI-RECORDS.
            ADD 1 TO WS-ALUMNI-COUNT *> increment alumni count
            MOVE "ALUMNI" TO WS-OUT-STATUS
-           MOVE WS-IN-ID TO WS-OUT-ID
-           MOVE WS-IN-NAME TO WS-OUT-NAME
-           WRITE OUT-RECORD FROM WS-OUT-DATA.
+           MOVE SM-ID TO WS-OUT-ID
+           MOVE SM-NAME TO WS-OUT-NAME
+           MOVE SM-EMAIL TO WS-OUT-EMAIL
+           MOVE SM-PROGRAM TO WS-OUT-PROGRAM
+           WRITE OUT-RECORD FROM WS-OUT-DATA
+           IF WS-OUTFILE-STATUS NOT = "00"
+              MOVE "WRITE OUT-FILE (alumni)" TO WS-ERROR-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+           PERFORM 4150-CHECK-PAGE-BREAK
+           PERFORM 2900-WRITE-CSV-RECORD
+           PERFORM 2950-WRITE-STATUS-CHANGE-LOG.
+
+       2900-WRITE-CSV-RECORD.
+           MOVE WS-OUT-NAME TO WS-CSV-NAME
+           MOVE WS-OUT-STATUS TO WS-CSV-STATUS
+           MOVE WS-OUT-ID TO WS-CSV-ID
+           WRITE CSV-RECORD FROM WS-CSV-LINE
+           IF WS-CSVFILE-STATUS NOT = "00"
+              MOVE "WRITE CSV-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-CSVFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF.
+
+       2950-WRITE-STATUS-CHANGE-LOG.
+      *> only a real transition is worth an entry - a Change txn that
+      *> leaves status where it already was isn't history, it's noise.
+           IF WS-OLD-STATUS NOT = SM-STATUS
+              MOVE SM-ID TO SCL-ID
+              MOVE WS-OLD-STATUS TO SCL-OLD-STATUS
+              MOVE SM-STATUS TO SCL-NEW-STATUS
+              MOVE FUNCTION CURRENT-DATE(1:8) TO SCL-RUN-DATE
+              WRITE STATUS-CHANGE-RECORD
+              IF WS-SCLOG-STATUS NOT = "00"
+                 MOVE "WRITE STATUS-CHANGE-LOG" TO WS-ERROR-OPERATION
+                 MOVE WS-SCLOG-STATUS TO WS-ERROR-STATUS
+                 PERFORM 9900-FILE-ERROR
+              END-IF
+           END-IF.
+
+       2700-WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT *> increment reject count
+           MOVE WS-IN-ID TO WS-REJECT-ID
+           MOVE WS-REJECT-REASON TO WS-REJECT-REASON-OUT
+           WRITE REJECT-RECORD FROM WS-REJECT-DATA
+           IF WS-REJFILE-STATUS NOT = "00"
+              MOVE "WRITE REJECT-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-REJFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF.
+
+       6000-ADD-STUDENT.
+           MOVE SPACES TO WS-OLD-STATUS
+           MOVE WS-IN-ID TO SM-ID
+           MOVE WS-IN-NAME TO SM-NAME
+           MOVE WS-IN-GPA TO SM-GPA
+           MOVE WS-IN-EMAIL TO SM-EMAIL
+           MOVE WS-IN-PROGRAM TO SM-PROGRAM
+           PERFORM 6500-COMPUTE-STATUS
+
+           WRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                  MOVE "DUPLICATE ID" TO WS-REJECT-REASON
+                  SET WS-ID-REJECTED TO TRUE
+           END-WRITE
+
+           IF WS-MASTER-STATUS NOT = "00" AND NOT = "22"
+              MOVE "WRITE STUDENT-MASTER" TO WS-ERROR-OPERATION
+              MOVE WS-MASTER-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+
+           IF WS-ID-REJECTED
+              PERFORM 2700-WRITE-REJECT-RECORD
+           ELSE
+              PERFORM 6600-REPORT-STATUS-LINE
+           END-IF.
+
+       6100-CHANGE-STUDENT.
+           MOVE WS-IN-ID TO SM-ID
+           READ STUDENT-MASTER
+               INVALID KEY
+                  MOVE "ID NOT FOUND" TO WS-REJECT-REASON
+                  SET WS-ID-REJECTED TO TRUE
+           END-READ
+
+           IF WS-MASTER-STATUS NOT = "00" AND NOT = "23"
+              MOVE "READ STUDENT-MASTER (change)" TO WS-ERROR-OPERATION
+              MOVE WS-MASTER-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+
+           IF WS-ID-REJECTED
+              PERFORM 2700-WRITE-REJECT-RECORD
+           ELSE
+              MOVE SM-STATUS TO WS-OLD-STATUS
+              MOVE WS-IN-NAME TO SM-NAME
+              MOVE WS-IN-GPA TO SM-GPA
+              MOVE WS-IN-EMAIL TO SM-EMAIL
+              MOVE WS-IN-PROGRAM TO SM-PROGRAM
+              PERFORM 6500-COMPUTE-STATUS
+
+              REWRITE STUDENT-MASTER-RECORD
+              IF WS-MASTER-STATUS NOT = "00"
+                 MOVE "REWRITE STUDENT-MASTER" TO WS-ERROR-OPERATION
+                 MOVE WS-MASTER-STATUS TO WS-ERROR-STATUS
+                 PERFORM 9900-FILE-ERROR
+              END-IF
+
+              PERFORM 6600-REPORT-STATUS-LINE
+           END-IF.
+
+       6200-DELETE-STUDENT.
+           MOVE WS-IN-ID TO SM-ID
+           READ STUDENT-MASTER
+               INVALID KEY
+                  MOVE "ID NOT FOUND" TO WS-REJECT-REASON
+                  SET WS-ID-REJECTED TO TRUE
+           END-READ
+
+           IF WS-MASTER-STATUS NOT = "00" AND NOT = "23"
+              MOVE "READ STUDENT-MASTER (delete)" TO WS-ERROR-OPERATION
+              MOVE WS-MASTER-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+
+           IF WS-ID-REJECTED
+              PERFORM 2700-WRITE-REJECT-RECORD
+           ELSE
+              DELETE STUDENT-MASTER RECORD
+              IF WS-MASTER-STATUS NOT = "00"
+                 MOVE "DELETE STUDENT-MASTER" TO WS-ERROR-OPERATION
+                 MOVE WS-MASTER-STATUS TO WS-ERROR-STATUS
+                 PERFORM 9900-FILE-ERROR
+              END-IF
+
+              ADD 1 TO WS-DELETE-COUNT
+              MOVE "DELETED" TO WS-OUT-STATUS
+              MOVE SM-ID TO WS-OUT-ID
+              MOVE SM-NAME TO WS-OUT-NAME
+              MOVE SM-EMAIL TO WS-OUT-EMAIL
+              MOVE SM-PROGRAM TO WS-OUT-PROGRAM
+              WRITE OUT-RECORD FROM WS-OUT-DATA
+              IF WS-OUTFILE-STATUS NOT = "00"
+                 MOVE "WRITE OUT-FILE (deleted)" TO WS-ERROR-OPERATION
+                 MOVE WS-OUTFILE-STATUS TO WS-ERROR-STATUS
+                 PERFORM 9900-FILE-ERROR
+              END-IF
+              PERFORM 4150-CHECK-PAGE-BREAK
+           END-IF.
+
+       6500-COMPUTE-STATUS.
+           IF SM-ID >= WS-ACTIVE-CUTOFF-ID
+              IF SM-GPA < WS-PROBATION-GPA-LIMIT
+                 MOVE "PROBATION" TO SM-STATUS
+              ELSE
+                 MOVE "ACTIVE" TO SM-STATUS
+              END-IF
+           ELSE
+              MOVE "ALUMNI" TO SM-STATUS
+           END-IF.
+
+       6600-REPORT-STATUS-LINE.
+           EVALUATE SM-STATUS
+               WHEN "ACTIVE"
+                  PERFORM 2000-WRITE-ACTIVE-RECORDS
+               WHEN "ALUMNI"
+                  PERFORM 3000-WRITE-ALUMNI-RECORDS
+               WHEN "PROBATION"
+                  PERFORM 2500-WRITE-PROBATION-RECORDS
+           END-EVALUATE.
+
+       7000-VALIDATE-TRAILER-COUNT.
+      *> a truncated upstream extract still satisfies AT END and would
+      *> otherwise just look like a short, ordinary run, so a trailer
+      *> carrying the sender's own record count is the only thing that
+      *> can catch it.
+           IF WS-TRAILER-FOUND
+              IF WS-TOTAL-COUNT NOT = WS-EXPECTED-COUNT
+                 DISPLAY "*** WARNING: INPUT RECORD COUNT MISMATCH ***"
+                 DISPLAY "Trailer expected " WS-EXPECTED-COUNT
+                         " records, processed " WS-TOTAL-COUNT
+              END-IF
+           ELSE
+              DISPLAY "*** WARNING: NO TRAILER RECORD FOUND, "
+                      "RECORD COUNT NOT VALIDATED ***"
+           END-IF.
+
+       4100-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-HEADER-PAGE
+           WRITE OUT-RECORD FROM WS-HEADER
+           IF WS-OUTFILE-STATUS NOT = "00"
+              MOVE "WRITE OUT-FILE (header)" TO WS-ERROR-OPERATION
+              MOVE WS-OUTFILE-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+           MOVE ZERO TO WS-PAGE-LIMIT.
+
+       4150-CHECK-PAGE-BREAK.
+           ADD 1 TO WS-PAGE-LIMIT
+           IF WS-PAGE-LIMIT >= WS-SETPAGE-LIMIT
+              PERFORM 4100-WRITE-PAGE-HEADER
+           END-IF.
 
        4000-MOVE-DATA-TO-PRINT.
            MOVE WS-ACTIVE-COUNT TO WS-PRINT-ACTIVE
            MOVE WS-ALUMNI-COUNT TO WS-PRINT-ALUMNI
+           MOVE WS-PROBATION-COUNT TO WS-PRINT-PROBATION
+           MOVE WS-REJECT-COUNT TO WS-PRINT-REJECT
+           MOVE WS-DELETE-COUNT TO WS-PRINT-DELETE
            MOVE WS-TOTAL-COUNT TO WS-PRINT-TOTAL.
+
+       5000-READ-CHECKPOINT.
+           MOVE ZERO TO CKPT-RECORD-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                  AT END CONTINUE
+                  NOT AT END
+                     IF CKPT-RECORD-COUNT > ZERO
+                        SET WS-RESUMING TO TRUE
+                        MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+                        MOVE CKPT-ACTIVE-COUNT TO WS-ACTIVE-COUNT
+                        MOVE CKPT-ALUMNI-COUNT TO WS-ALUMNI-COUNT
+                        MOVE CKPT-PROBATION-COUNT TO WS-PROBATION-COUNT
+                        MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                        MOVE CKPT-DELETE-COUNT TO WS-DELETE-COUNT
+                     END-IF
+              END-READ
+              IF WS-CKPT-STATUS NOT = "00" AND NOT = "10"
+                 MOVE "READ CHECKPOINT-FILE" TO WS-ERROR-OPERATION
+                 MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+                 PERFORM 9900-FILE-ERROR
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       5100-SKIP-PROCESSED-RECORDS.
+      *> advance past records already applied to STUDENT-MASTER before
+      *> the checkpoint. No in-memory state needs rebuilding here the
+      *> way WS-SEEN-TABLE used to: STUDENT-MASTER itself already
+      *> reflects everything the interrupted run applied, so a repeat
+      *> ADD after a restart is still caught by WRITE's own key check.
+           PERFORM WS-SKIP-COUNT TIMES
+              READ SORTED-FILE INTO WS-IN-DATA
+                  AT END SET END-OF-FILE TO TRUE
+              END-READ
+              IF NOT END-OF-FILE AND WS-SORTFILE-STATUS NOT = "00"
+                 MOVE "READ SORTED-FILE (skip)" TO WS-ERROR-OPERATION
+                 MOVE WS-SORTFILE-STATUS TO WS-ERROR-STATUS
+                 PERFORM 9900-FILE-ERROR
+              END-IF
+           END-PERFORM.
+
+       5200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+              MOVE "OPEN CHECKPOINT-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-STATUS NOT = "00"
+              MOVE "WRITE CHECKPOINT-FILE" TO WS-ERROR-OPERATION
+              MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+              PERFORM 9900-FILE-ERROR
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       9900-FILE-ERROR.
+           DISPLAY "ERROR: " WS-ERROR-OPERATION
+                   " failed, file status " WS-ERROR-STATUS
+           CLOSE SORTED-FILE
+           CLOSE OUT-FILE
+           CLOSE PROBATION-FILE
+           CLOSE REJECT-FILE
+           CLOSE CSV-FILE
+           CLOSE STATUS-CHANGE-LOG
+           CLOSE STUDENT-MASTER
+           CLOSE CHECKPOINT-FILE
+           STOP RUN.
