@@ -0,0 +1,11 @@
+      *****************************************************************
+      * STUDENT-MASTER record layout, shared by student.cob and the
+      * batch programs that read it (arrears).
+      *****************************************************************
+       01 STUDENT-MASTER-RECORD.
+          05 SM-ID            PIC X(05).
+          05 SM-NAME          PIC X(20).
+          05 SM-GPA           PIC 9V99.
+          05 SM-STATUS        PIC X(10).
+          05 SM-EMAIL         PIC X(30).
+          05 SM-PROGRAM       PIC X(04).
