@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. arrears.
+       AUTHOR. Darl Floresca.
+
+      ******************************************************************
+      * Accounts-receivable style report. Joins TUITION-FILE against
+      * STUDENT-MASTER by SM-ID and lists every ACTIVE student with a
+      * nonzero balance (amount due less amount paid), subtotaled the
+      * way student.cob's WS-FOOTER already subtotals its counts.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-ID OF STUDENT-MASTER-RECORD
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT TUITION-FILE ASSIGN TO "TUITION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TUITION-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "ARREARS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+       COPY STUDREC.
+
+       FD  TUITION-FILE.
+       01 TUITION-RECORD.
+          05 TUIT-ID               PIC X(05).
+          05 FILLER                PIC X(01).
+          05 TUIT-AMOUNT-DUE       PIC 9(6)V99.
+          05 FILLER                PIC X(01).
+          05 TUIT-AMOUNT-PAID      PIC 9(6)V99.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(84).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS         PIC XX.
+       01 WS-TUITION-STATUS        PIC XX.
+       01 WS-REPORT-STATUS         PIC XX.
+
+       01 WS-TUITION-EOF-FLAG      PIC X VALUE "N".
+          88 TUITION-EOF               VALUE "Y".
+
+       01 WS-BALANCE               PIC S9(6)V99.
+
+       01 WS-COUNTERS.
+          05 WS-ARREARS-COUNT      PIC 9(05) VALUE ZERO.
+          05 WS-ARREARS-TOTAL      PIC S9(8)V99 VALUE ZERO.
+
+       01 WS-HEADER-LINE.
+          05 FILLER                PIC X(80) VALUE
+             "--- STUDENT ACCOUNTS RECEIVABLE / ARREARS REPORT ---".
+
+       01 WS-COLUMN-HEADER.
+          05 FILLER                PIC X(08) VALUE "ID".
+          05 FILLER                PIC X(08) VALUE SPACES.
+          05 FILLER                PIC X(22) VALUE "NAME".
+          05 FILLER                PIC X(16) VALUE "DUE".
+          05 FILLER                PIC X(16) VALUE "PAID".
+          05 FILLER                PIC X(14) VALUE "BALANCE".
+
+       01 WS-DETAIL-LINE.
+          05 DL-ID                 PIC X(05).
+          05 FILLER                PIC X(03) VALUE SPACES.
+          05 DL-NAME               PIC X(20).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 DL-DUE                PIC ZZZ,ZZ9.99.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 DL-PAID               PIC ZZZ,ZZ9.99.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 DL-BALANCE            PIC -ZZZ,ZZ9.99.
+
+       01 WS-FOOTER.
+          05 FILLER                PIC X(12) VALUE "IN ARREARS: ".
+          05 WS-PRINT-COUNT        PIC ZZZZ9.
+          05 FILLER                PIC X(03) VALUE " | ".
+          05 FILLER                PIC X(13) VALUE "TOTAL OWED: $".
+          05 WS-PRINT-TOTAL        PIC -Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-TUITION UNTIL TUITION-EOF
+           PERFORM 0900-FINALIZE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT STUDENT-MASTER
+           IF WS-MASTER-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open student master, status "
+                      WS-MASTER-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN INPUT TUITION-FILE
+           IF WS-TUITION-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open tuition file, status "
+                      WS-TUITION-STATUS
+              CLOSE STUDENT-MASTER
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "ERROR: Unable to open report file, status "
+                      WS-REPORT-STATUS
+              CLOSE STUDENT-MASTER
+              CLOSE TUITION-FILE
+              STOP RUN
+           END-IF
+
+           WRITE REPORT-LINE FROM WS-HEADER-LINE
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADER
+
+           READ TUITION-FILE
+               AT END SET TUITION-EOF TO TRUE
+           END-READ.
+
+       0200-PROCESS-TUITION.
+           MOVE TUIT-ID TO SM-ID
+           READ STUDENT-MASTER
+               INVALID KEY CONTINUE
+           END-READ
+
+           IF WS-MASTER-STATUS = "00" AND SM-STATUS = "ACTIVE"
+              COMPUTE WS-BALANCE = TUIT-AMOUNT-DUE - TUIT-AMOUNT-PAID
+              IF WS-BALANCE NOT = ZERO
+                 PERFORM 0250-PRINT-DETAIL-LINE
+              END-IF
+           END-IF
+
+           READ TUITION-FILE
+               AT END SET TUITION-EOF TO TRUE
+           END-READ.
+
+       0250-PRINT-DETAIL-LINE.
+           ADD 1 TO WS-ARREARS-COUNT
+           ADD WS-BALANCE TO WS-ARREARS-TOTAL
+           MOVE SM-ID TO DL-ID
+           MOVE SM-NAME TO DL-NAME
+           MOVE TUIT-AMOUNT-DUE TO DL-DUE
+           MOVE TUIT-AMOUNT-PAID TO DL-PAID
+           MOVE WS-BALANCE TO DL-BALANCE
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+       0900-FINALIZE.
+           MOVE WS-ARREARS-COUNT TO WS-PRINT-COUNT
+           MOVE WS-ARREARS-TOTAL TO WS-PRINT-TOTAL
+           WRITE REPORT-LINE FROM WS-FOOTER
+
+           CLOSE STUDENT-MASTER
+           CLOSE TUITION-FILE
+           CLOSE REPORT-FILE.
